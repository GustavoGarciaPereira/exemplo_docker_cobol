@@ -0,0 +1,9 @@
+      *****************************************************
+      * COUNTREC - downstream counter data record layout
+      * Shared by HelloWorld and any downstream job that
+      * reconciles the day's CONTADOR values.
+      *****************************************************
+       01  COUNT-RECORD.
+           05 CR-RUN-DATE                PIC 9(8).
+           05 CR-RUN-ID                  PIC X(8).
+           05 CR-CONTADOR                PIC 9(6).
