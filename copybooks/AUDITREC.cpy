@@ -0,0 +1,16 @@
+      *****************************************************
+      * AUDITREC - permanent audit log record layout
+      * One record per run milestone (start/detail/end),
+      * appended to the audit log independent of HELLO-RPT.
+      *****************************************************
+       01  AUDIT-RECORD.
+           05 AR-JOB-NAME                PIC X(8).
+           05 AR-RUN-DATE                PIC 9(8).
+           05 AR-RUN-TIME                PIC 9(8).
+           05 AR-RECORD-TYPE             PIC X(1).
+              88 AR-TYPE-START           VALUE 'S'.
+              88 AR-TYPE-DETAIL          VALUE 'D'.
+              88 AR-TYPE-END             VALUE 'E'.
+           05 AR-START-VALUE             PIC 9(6).
+           05 AR-END-VALUE               PIC 9(6).
+           05 AR-CONTADOR                PIC 9(6).
