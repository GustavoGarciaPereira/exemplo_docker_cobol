@@ -0,0 +1,9 @@
+      *****************************************************
+      * CTLCARD - HWDriver control-card record layout.
+      * Read from the control-card file (or overridden by
+      * JCL PARM) to set the CONTADOR loop's start/end range.
+      *****************************************************
+       01  CONTROL-CARD-RECORD.
+           05 CTL-START-VALUE            PIC 9(6).
+           05 CTL-END-VALUE              PIC 9(6).
+           05 CTL-EXPECTED-VALUE         PIC 9(6).
