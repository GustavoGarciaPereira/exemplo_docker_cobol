@@ -0,0 +1,79 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. HWDriver.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONTROL-CARD-FILE ASSIGN TO HWCTL
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CTL-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CONTROL-CARD-FILE.
+           COPY CTLCARD.
+       WORKING-STORAGE SECTION.
+       01 WS-CTL-STATUS                 PIC XX VALUE SPACES.
+       01 WS-START-VALUE                PIC 9(6) VALUE 1.
+       01 WS-END-VALUE                  PIC 9(6) VALUE 10.
+       01 WS-EXPECTED-COUNT             PIC 9(6) VALUE 0.
+       01 WS-FINAL-COUNT                PIC 9(6) VALUE 0.
+       01 WS-STATUS-CODE                PIC 9(4) COMP VALUE 0.
+       01 WS-FINAL-RC                   PIC 9(4) COMP VALUE 0.
+       LINKAGE SECTION.
+       01 LK-PARM-AREA.
+           05 LK-PARM-LEN                PIC S9(4) COMP.
+           05 LK-PARM-DATA.
+               10 LK-PARM-START          PIC 9(6).
+               10 LK-PARM-END            PIC 9(6).
+               10 LK-PARM-EXPECTED       PIC 9(6).
+       PROCEDURE DIVISION USING LK-PARM-AREA.
+       MAIN-LOGIC.
+           PERFORM ESTABLISH-RUN-BOUNDS
+           CALL "HelloWorld" USING WS-START-VALUE WS-END-VALUE
+               WS-FINAL-COUNT WS-STATUS-CODE
+           END-CALL
+           DISPLAY "HWDRIVER: HELLOWORLD final count = " WS-FINAL-COUNT
+           DISPLAY "HWDRIVER: HELLOWORLD status code  = " WS-STATUS-CODE
+           PERFORM RECONCILE-FINAL-COUNT
+           MOVE WS-FINAL-RC TO RETURN-CODE
+           STOP RUN.
+
+       ESTABLISH-RUN-BOUNDS.
+           IF LK-PARM-LEN >= 18
+               MOVE LK-PARM-START TO WS-START-VALUE
+               MOVE LK-PARM-END TO WS-END-VALUE
+               MOVE LK-PARM-EXPECTED TO WS-EXPECTED-COUNT
+           ELSE
+               IF LK-PARM-LEN > 0
+                   DISPLAY "HWDRIVER: PARM TOO SHORT FOR START/END/"
+                       "EXPECTED (" LK-PARM-LEN " BYTES, NEED 18) - "
+                       "FALLING BACK TO CONTROL CARD"
+               END-IF
+               PERFORM READ-CONTROL-CARD
+           END-IF
+           IF WS-EXPECTED-COUNT = 0
+               MOVE WS-END-VALUE TO WS-EXPECTED-COUNT
+           END-IF.
+
+       READ-CONTROL-CARD.
+           OPEN INPUT CONTROL-CARD-FILE
+           IF WS-CTL-STATUS = "00"
+               READ CONTROL-CARD-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CTL-START-VALUE TO WS-START-VALUE
+                       MOVE CTL-END-VALUE TO WS-END-VALUE
+                       MOVE CTL-EXPECTED-VALUE TO WS-EXPECTED-COUNT
+               END-READ
+               CLOSE CONTROL-CARD-FILE
+           END-IF.
+
+       RECONCILE-FINAL-COUNT.
+           MOVE WS-STATUS-CODE TO WS-FINAL-RC
+           IF WS-FINAL-COUNT NOT = WS-EXPECTED-COUNT
+               DISPLAY "HWDRIVER: RECONCILIATION MISMATCH - EXPECTED "
+                   WS-EXPECTED-COUNT " ACTUAL " WS-FINAL-COUNT
+               IF WS-FINAL-RC < 8
+                   MOVE 8 TO WS-FINAL-RC
+               END-IF
+           END-IF.
