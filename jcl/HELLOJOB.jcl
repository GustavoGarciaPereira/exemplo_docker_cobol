@@ -0,0 +1,76 @@
+//HELLOJOB JOB (ACCTNO),'HELLOWORLD RUN',CLASS=A,MSGCLASS=A,
+//             REGION=0M,NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* HELLOJOB - drives the HELLOWORLD counter step via HWDRIVER.
+//* HWDRIVER reads HWCTL/PARM for the run's start/end range and
+//* CALLs HELLOWORLD, which owns the CONTADOR loop and its files.
+//*
+//* RETURN-CODE convention set by HWDRIVER:
+//*   RC=0  - normal completion, final count matches HWCTL total
+//*   RC=8  - final count reconciled against HWCTL expected total
+//*           did not match (see SYSOUT for the mismatch message)
+//*   RC=16 - CONTADOR overflow, run aborted before end of range
+//*
+//* STEP020 only runs when STEP010 completes clean (RC=0).
+//* STEP030 (restart aid) only runs when STEP010 abends the run
+//* by setting RC=16, so operations can inspect/clear HWCKPT
+//* before resubmitting HELLOJOB.
+//*
+//* STEP002 probes for a surviving HWCKPT from an aborted prior run -
+//* its return code (0=found, 8=not found) drives STEP005's COND so
+//* the HWCOUNT wipe below only fires on a fresh submission, never on
+//* a restart (HELLOWORLD extends HWCOUNT instead of replacing it
+//* when it resumes from a checkpoint - see HWCOUNT DD on STEP010).
+//*--------------------------------------------------------------*
+//STEP002  EXEC PGM=IDCAMS
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *
+  LISTCAT ENTRIES('PROD.HELLOWORLD.CKPT')
+/*
+//*--------------------------------------------------------------*
+//* STEP005 clears any prior day's HWCOUNT before a fresh STEP010
+//* run - COUNT-DATA-FILE is meant to hold only the current run's
+//* values (STEP020 reconciles the day's totals from it), so it
+//* must be replaced, not appended to, when this is not a restart.
+//* Skipped (COND) when STEP002 found a checkpoint, i.e. on restart.
+//*--------------------------------------------------------------*
+//STEP005  EXEC PGM=IEFBR14,COND=(0,EQ,STEP002)
+//HWCOUNT  DD DISP=(MOD,DELETE,DELETE),
+//             DSN=PROD.HELLOWORLD.COUNTOUT,
+//             SPACE=(TRK,(5,5),RLSE),
+//             UNIT=SYSDA
+//*
+//STEP010  EXEC PGM=HWDRIVER
+//STEPLIB  DD DISP=SHR,DSN=PROD.COBOL.LOADLIB
+//HWCTL    DD DISP=SHR,DSN=PROD.HELLOWORLD.CONTROL(HWCTL)
+//HWCKPT   DD DISP=(MOD,CATLG,CATLG),
+//             DSN=PROD.HELLOWORLD.CKPT,
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=18)
+//*        HWCKPT stays MOD (unlike HWCOUNT) - a surviving
+//*        checkpoint from an aborted run must NOT be cleared
+//*        before STEP010 runs; HELLOWORLD scans to the last
+//*        record on resume, so extra stale records are harmless.
+//HELLORPT DD SYSOUT=*
+//HWCOUNT  DD DISP=(MOD,CATLG,CATLG),
+//             DSN=PROD.HELLOWORLD.COUNTOUT,
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=22)
+//*        HWCOUNT is MOD, not NEW - on a fresh run STEP005 has
+//*        already deleted/recataloged it so MOD behaves like NEW;
+//*        on a restart STEP005 was skipped so MOD positions at the
+//*        existing end, matching HELLOWORLD's OPEN EXTEND when it
+//*        resumes from a checkpoint (see INITIALIZE-RUN).
+//HWAUDIT  DD DISP=MOD,DSN=PROD.HELLOWORLD.AUDITLOG,
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=43)
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
+//*
+//STEP020  EXEC PGM=RECONJOB,COND=(0,NE,STEP010)
+//SYSPRINT DD SYSOUT=*
+//HWCOUNT  DD DISP=SHR,DSN=PROD.HELLOWORLD.COUNTOUT
+//*
+//STEP030  EXEC PGM=HWRESTRT,COND=(16,NE,STEP010)
+//SYSPRINT DD SYSOUT=*
+//HWCKPT   DD DISP=SHR,DSN=PROD.HELLOWORLD.CKPT
