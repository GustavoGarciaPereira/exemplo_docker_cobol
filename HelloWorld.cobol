@@ -1,10 +1,427 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. HelloWorld.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CHECKPOINT-FILE ASSIGN TO HWCKPT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+           SELECT HELLO-RPT ASSIGN TO HELLORPT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+           SELECT COUNT-DATA-FILE ASSIGN TO HWCOUNT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CNT-STATUS.
+           SELECT AUDIT-LOG-FILE ASSIGN TO HWAUDIT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUD-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           05 CKPT-START-VALUE          PIC 9(6).
+           05 CKPT-END-VALUE            PIC 9(6).
+           05 CKPT-CONTADOR             PIC 9(6).
+       FD  HELLO-RPT
+           RECORD CONTAINS 80 CHARACTERS.
+       01  RPT-LINE                     PIC X(80).
+       FD  COUNT-DATA-FILE.
+           COPY COUNTREC.
+       FD  AUDIT-LOG-FILE.
+           COPY AUDITREC.
        WORKING-STORAGE SECTION.
-       01 contador PIC 9(2) VALUE 1.
-       PROCEDURE DIVISION.
-           PERFORM VARYING contador FROM 1 BY 1 UNTIL contador > 10
-               DISPLAY "Valor do contador: " contador
-           END-PERFORM.
-           STOP RUN.
+       01 contador PIC 9(6) COMP VALUE 1.
+       01 WS-CKPT-STATUS                PIC XX VALUE SPACES.
+       01 WS-CHECKPOINT-INTERVAL        PIC 9(4) VALUE 5.
+       01 WS-START-VALUE                PIC 9(6) VALUE 1.
+       01 WS-END-VALUE                  PIC 9(6) VALUE 10.
+       01 WS-ABORT-SWITCH               PIC X VALUE 'N'.
+           88 ABORT-RUN                 VALUE 'Y'.
+       01 WS-DONE-SWITCH                PIC X VALUE 'N'.
+           88 ALL-DONE                  VALUE 'Y'.
+       01 WS-RESUME-SWITCH              PIC X VALUE 'N'.
+           88 RESUMED-FROM-CHECKPOINT   VALUE 'Y'.
+       01 WS-CKPT-EOF-SWITCH            PIC X VALUE 'N'.
+           88 CKPT-AT-EOF               VALUE 'Y'.
+       01 WS-CKPT-FOUND-SWITCH          PIC X VALUE 'N'.
+           88 CKPT-RECORD-FOUND         VALUE 'Y'.
+       01 WS-CKPT-WRITTEN-SWITCH        PIC X VALUE 'N'.
+           88 CKPT-ALREADY-WRITTEN      VALUE 'Y'.
+       01 WS-CKPT-LAST-START            PIC 9(6).
+       01 WS-CKPT-LAST-END              PIC 9(6).
+       01 WS-CKPT-LAST-CONTADOR         PIC 9(6).
+       01 WS-RPT-STATUS                 PIC XX VALUE SPACES.
+       01 WS-CNT-STATUS                 PIC XX VALUE SPACES.
+       01 WS-AUD-STATUS                 PIC XX VALUE SPACES.
+       01 WS-RUN-ID                     PIC X(8) VALUE "HELLOW01".
+       01 WS-RUN-START-TIME               PIC 9(8) VALUE 0.
+       01 WS-LINE-COUNT                 PIC 9(3) VALUE 99.
+       01 WS-LINES-PER-PAGE             PIC 9(3) VALUE 20.
+       01 WS-PAGE-NUMBER                PIC 9(6) VALUE 0.
+       01 WS-CURRENT-DATE               PIC 9(8) VALUE 0.
+       01 WS-RUN-DATE-DISPLAY.
+           05 WS-RUN-MM                 PIC 9(2).
+           05 FILLER                    PIC X VALUE '/'.
+           05 WS-RUN-DD                 PIC 9(2).
+           05 FILLER                    PIC X VALUE '/'.
+           05 WS-RUN-YYYY                PIC 9(4).
+       01 WS-HEADING-1                  PIC X(80).
+       01 WS-HEADING-2                  PIC X(80).
+       01 WS-DETAIL-LINE                PIC X(80).
+       01 WS-CONTADOR-DISPLAY           PIC 9(6).
+       01 WS-LAST-CONTADOR              PIC 9(6) COMP VALUE 0.
+       01 WS-RUN-END-TIME               PIC 9(8) VALUE 0.
+       01 WS-ITERATION-COUNT            PIC 9(6) VALUE 0.
+       01 WS-HIGH-CONTADOR              PIC 9(6) VALUE 0.
+       01 WS-LOW-CONTADOR               PIC 9(6) VALUE 999999.
+       01 WS-TRAILER-LINE               PIC X(80).
+       01 WS-TIME-DISPLAY.
+           05 WS-TD-HH                  PIC 9(2).
+           05 FILLER                    PIC X VALUE ':'.
+           05 WS-TD-MM                  PIC 9(2).
+           05 FILLER                    PIC X VALUE ':'.
+           05 WS-TD-SS                  PIC 9(2).
+       01 WS-START-TOTAL-SECS           PIC 9(8) COMP.
+       01 WS-END-TOTAL-SECS             PIC 9(8) COMP.
+       01 WS-ELAPSED-SECONDS            PIC 9(8) COMP.
+       01 WS-ELAPSED-DISPLAY.
+           05 WS-ELAPSED-HH             PIC 9(2).
+           05 FILLER                    PIC X VALUE ':'.
+           05 WS-ELAPSED-MM             PIC 9(2).
+           05 FILLER                    PIC X VALUE ':'.
+           05 WS-ELAPSED-SS             PIC 9(2).
+       LINKAGE SECTION.
+       01 LK-START-VALUE                PIC 9(6).
+       01 LK-END-VALUE                  PIC 9(6).
+       01 LK-FINAL-COUNT                PIC 9(6).
+       01 LK-STATUS-CODE                PIC 9(4) COMP.
+       PROCEDURE DIVISION USING LK-START-VALUE LK-END-VALUE
+               LK-FINAL-COUNT LK-STATUS-CODE.
+       MAIN-LOGIC.
+           MOVE LK-START-VALUE TO WS-START-VALUE
+           MOVE LK-END-VALUE TO WS-END-VALUE
+           MOVE 0 TO LK-STATUS-CODE
+           PERFORM INITIALIZE-RUN
+           IF contador > WS-END-VALUE
+               SET ALL-DONE TO TRUE
+           END-IF
+           PERFORM UNTIL ALL-DONE OR ABORT-RUN
+               MOVE contador TO WS-LAST-CONTADOR
+               ADD 1 TO WS-ITERATION-COUNT
+               IF contador > WS-HIGH-CONTADOR
+                   MOVE contador TO WS-HIGH-CONTADOR
+               END-IF
+               IF contador < WS-LOW-CONTADOR
+                   MOVE contador TO WS-LOW-CONTADOR
+               END-IF
+               PERFORM WRITE-DETAIL-LINE
+               PERFORM WRITE-COUNT-RECORD
+               PERFORM WRITE-AUDIT-DETAIL
+               IF FUNCTION MOD(contador, WS-CHECKPOINT-INTERVAL) = 0
+                   PERFORM WRITE-CHECKPOINT
+               END-IF
+               IF contador >= WS-END-VALUE
+                   SET ALL-DONE TO TRUE
+               ELSE
+                   PERFORM INCREMENT-CONTADOR
+               END-IF
+           END-PERFORM
+           PERFORM FINALIZE-RUN
+           IF ABORT-RUN
+               MOVE 16 TO LK-STATUS-CODE
+               MOVE 16 TO RETURN-CODE
+           END-IF
+           MOVE WS-LAST-CONTADOR TO LK-FINAL-COUNT
+           GOBACK.
+
+       INCREMENT-CONTADOR.
+           IF contador >= 999999
+               DISPLAY "HELLOWORLD ABEND: CONTADOR OVERFLOW - "
+                   "EXCEEDED PIC 9(6) CAPACITY, RUN ABORTED"
+               SET ABORT-RUN TO TRUE
+           ELSE
+               ADD 1 TO contador
+           END-IF.
+
+       INITIALIZE-RUN.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-RUN-START-TIME FROM TIME
+           MOVE WS-CURRENT-DATE(5:2) TO WS-RUN-MM
+           MOVE WS-CURRENT-DATE(7:2) TO WS-RUN-DD
+           MOVE WS-CURRENT-DATE(1:4) TO WS-RUN-YYYY
+           OPEN OUTPUT HELLO-RPT
+           IF WS-RPT-STATUS NOT = "00"
+               DISPLAY "HELLOWORLD ABEND: HELLO-RPT OPEN FAILED - "
+                   "STATUS " WS-RPT-STATUS
+               MOVE 16 TO LK-STATUS-CODE
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CKPT-STATUS = "00"
+               PERFORM UNTIL CKPT-AT-EOF
+                   READ CHECKPOINT-FILE
+                       AT END
+                           SET CKPT-AT-EOF TO TRUE
+                       NOT AT END
+                           SET CKPT-RECORD-FOUND TO TRUE
+                           MOVE CKPT-START-VALUE TO WS-CKPT-LAST-START
+                           MOVE CKPT-END-VALUE TO WS-CKPT-LAST-END
+                           MOVE CKPT-CONTADOR TO WS-CKPT-LAST-CONTADOR
+                   END-READ
+               END-PERFORM
+               CLOSE CHECKPOINT-FILE
+               IF CKPT-RECORD-FOUND
+                   IF WS-CKPT-LAST-START = WS-START-VALUE
+                       AND WS-CKPT-LAST-END = WS-END-VALUE
+                       COMPUTE contador = WS-CKPT-LAST-CONTADOR + 1
+                       SET RESUMED-FROM-CHECKPOINT TO TRUE
+                   ELSE
+                       DISPLAY "Checkpoint bounds do not match "
+                           "current run - ignoring stale checkpoint"
+                       MOVE WS-START-VALUE TO contador
+                   END-IF
+               ELSE
+                   MOVE WS-START-VALUE TO contador
+               END-IF
+           ELSE
+               MOVE WS-START-VALUE TO contador
+           END-IF
+           IF RESUMED-FROM-CHECKPOINT
+               DISPLAY "Resuming from checkpoint, contador = " contador
+           END-IF
+           IF RESUMED-FROM-CHECKPOINT
+               OPEN EXTEND COUNT-DATA-FILE
+               IF WS-CNT-STATUS = "35"
+                   OPEN OUTPUT COUNT-DATA-FILE
+               END-IF
+           ELSE
+               OPEN OUTPUT COUNT-DATA-FILE
+           END-IF
+           IF WS-CNT-STATUS NOT = "00"
+               DISPLAY "HELLOWORLD ABEND: COUNT-DATA-FILE OPEN "
+                   "FAILED - STATUS " WS-CNT-STATUS
+               CLOSE HELLO-RPT
+               MOVE 16 TO LK-STATUS-CODE
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+           OPEN EXTEND AUDIT-LOG-FILE
+           IF WS-AUD-STATUS = "35"
+               OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF
+           IF WS-AUD-STATUS NOT = "00"
+               DISPLAY "HELLOWORLD ABEND: AUDIT-LOG-FILE OPEN "
+                   "FAILED - STATUS " WS-AUD-STATUS
+               CLOSE HELLO-RPT
+               CLOSE COUNT-DATA-FILE
+               MOVE 16 TO LK-STATUS-CODE
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+           PERFORM WRITE-AUDIT-START.
+
+       WRITE-CHECKPOINT.
+           MOVE WS-START-VALUE TO CKPT-START-VALUE
+           MOVE WS-END-VALUE TO CKPT-END-VALUE
+           MOVE contador TO CKPT-CONTADOR
+           IF CKPT-ALREADY-WRITTEN
+               OPEN EXTEND CHECKPOINT-FILE
+           ELSE
+               OPEN OUTPUT CHECKPOINT-FILE
+           END-IF
+           IF WS-CKPT-STATUS NOT = "00"
+               DISPLAY "HELLOWORLD WARNING: CHECKPOINT OPEN FAILED - "
+                   "STATUS " WS-CKPT-STATUS ", CHECKPOINT NOT SAVED"
+           ELSE
+               WRITE CHECKPOINT-RECORD
+               IF WS-CKPT-STATUS NOT = "00"
+                   DISPLAY "HELLOWORLD WARNING: CHECKPOINT WRITE "
+                       "FAILED - STATUS " WS-CKPT-STATUS
+               ELSE
+                   SET CKPT-ALREADY-WRITTEN TO TRUE
+               END-IF
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       WRITE-REPORT-HEADERS.
+           ADD 1 TO WS-PAGE-NUMBER
+           MOVE SPACES TO WS-HEADING-1
+           STRING "HELLOWORLD - COUNTER REPORT" DELIMITED BY SIZE
+               "     PAGE " DELIMITED BY SIZE
+               WS-PAGE-NUMBER DELIMITED BY SIZE
+               INTO WS-HEADING-1
+           END-STRING
+           MOVE WS-HEADING-1 TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE SPACES TO WS-HEADING-2
+           STRING "RUN DATE: " DELIMITED BY SIZE
+               WS-RUN-DATE-DISPLAY DELIMITED BY SIZE
+               INTO WS-HEADING-2
+           END-STRING
+           MOVE WS-HEADING-2 TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE SPACES TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE 3 TO WS-LINE-COUNT.
+
+       WRITE-DETAIL-LINE.
+           IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+               PERFORM WRITE-REPORT-HEADERS
+           END-IF
+           MOVE SPACES TO WS-DETAIL-LINE
+           MOVE contador TO WS-CONTADOR-DISPLAY
+           STRING "Valor do contador: " DELIMITED BY SIZE
+               WS-CONTADOR-DISPLAY DELIMITED BY SIZE
+               INTO WS-DETAIL-LINE
+           END-STRING
+           MOVE WS-DETAIL-LINE TO RPT-LINE
+           WRITE RPT-LINE
+           ADD 1 TO WS-LINE-COUNT.
+
+       WRITE-COUNT-RECORD.
+           MOVE WS-CURRENT-DATE TO CR-RUN-DATE
+           MOVE WS-RUN-ID TO CR-RUN-ID
+           MOVE contador TO CR-CONTADOR
+           WRITE COUNT-RECORD.
+
+       WRITE-AUDIT-START.
+           MOVE WS-RUN-ID TO AR-JOB-NAME
+           MOVE WS-CURRENT-DATE TO AR-RUN-DATE
+           MOVE WS-RUN-START-TIME TO AR-RUN-TIME
+           SET AR-TYPE-START TO TRUE
+           MOVE WS-START-VALUE TO AR-START-VALUE
+           MOVE WS-END-VALUE TO AR-END-VALUE
+           MOVE contador TO AR-CONTADOR
+           WRITE AUDIT-RECORD.
+
+       WRITE-AUDIT-DETAIL.
+           SET AR-TYPE-DETAIL TO TRUE
+           MOVE contador TO AR-CONTADOR
+           WRITE AUDIT-RECORD.
+
+       WRITE-AUDIT-END.
+           MOVE WS-RUN-END-TIME TO AR-RUN-TIME
+           SET AR-TYPE-END TO TRUE
+           MOVE WS-LAST-CONTADOR TO AR-CONTADOR
+           WRITE AUDIT-RECORD.
+
+       COMPUTE-ELAPSED-TIME.
+           MOVE WS-RUN-START-TIME(1:2) TO WS-TD-HH
+           MOVE WS-RUN-START-TIME(3:2) TO WS-TD-MM
+           MOVE WS-RUN-START-TIME(5:2) TO WS-TD-SS
+           COMPUTE WS-START-TOTAL-SECS =
+               WS-TD-HH * 3600 + WS-TD-MM * 60 + WS-TD-SS
+           MOVE WS-RUN-END-TIME(1:2) TO WS-TD-HH
+           MOVE WS-RUN-END-TIME(3:2) TO WS-TD-MM
+           MOVE WS-RUN-END-TIME(5:2) TO WS-TD-SS
+           COMPUTE WS-END-TOTAL-SECS =
+               WS-TD-HH * 3600 + WS-TD-MM * 60 + WS-TD-SS
+           IF WS-END-TOTAL-SECS >= WS-START-TOTAL-SECS
+               COMPUTE WS-ELAPSED-SECONDS =
+                   WS-END-TOTAL-SECS - WS-START-TOTAL-SECS
+           ELSE
+               COMPUTE WS-ELAPSED-SECONDS =
+                   WS-END-TOTAL-SECS + 86400 - WS-START-TOTAL-SECS
+           END-IF
+           COMPUTE WS-ELAPSED-HH = WS-ELAPSED-SECONDS / 3600
+           COMPUTE WS-ELAPSED-MM =
+               (WS-ELAPSED-SECONDS / 60) - (WS-ELAPSED-HH * 60)
+           COMPUTE WS-ELAPSED-SS =
+               WS-ELAPSED-SECONDS - (WS-ELAPSED-HH * 3600)
+               - (WS-ELAPSED-MM * 60).
+
+       WRITE-TRAILER.
+           ACCEPT WS-RUN-END-TIME FROM TIME
+           PERFORM COMPUTE-ELAPSED-TIME
+           IF WS-LINE-COUNT + 8 > WS-LINES-PER-PAGE
+               PERFORM WRITE-REPORT-HEADERS
+           END-IF
+           MOVE SPACES TO RPT-LINE
+           WRITE RPT-LINE
+           ADD 1 TO WS-LINE-COUNT
+           MOVE "RUN SUMMARY" TO RPT-LINE
+           WRITE RPT-LINE
+           ADD 1 TO WS-LINE-COUNT
+           MOVE WS-RUN-START-TIME(1:2) TO WS-TD-HH
+           MOVE WS-RUN-START-TIME(3:2) TO WS-TD-MM
+           MOVE WS-RUN-START-TIME(5:2) TO WS-TD-SS
+           MOVE SPACES TO WS-TRAILER-LINE
+           STRING "  Start time    : " DELIMITED BY SIZE
+               WS-TIME-DISPLAY DELIMITED BY SIZE
+               INTO WS-TRAILER-LINE
+           END-STRING
+           MOVE WS-TRAILER-LINE TO RPT-LINE
+           WRITE RPT-LINE
+           ADD 1 TO WS-LINE-COUNT
+           DISPLAY WS-TRAILER-LINE
+           MOVE WS-RUN-END-TIME(1:2) TO WS-TD-HH
+           MOVE WS-RUN-END-TIME(3:2) TO WS-TD-MM
+           MOVE WS-RUN-END-TIME(5:2) TO WS-TD-SS
+           MOVE SPACES TO WS-TRAILER-LINE
+           STRING "  End time      : " DELIMITED BY SIZE
+               WS-TIME-DISPLAY DELIMITED BY SIZE
+               INTO WS-TRAILER-LINE
+           END-STRING
+           MOVE WS-TRAILER-LINE TO RPT-LINE
+           WRITE RPT-LINE
+           ADD 1 TO WS-LINE-COUNT
+           DISPLAY WS-TRAILER-LINE
+           MOVE SPACES TO WS-TRAILER-LINE
+           STRING "  Elapsed time  : " DELIMITED BY SIZE
+               WS-ELAPSED-DISPLAY DELIMITED BY SIZE
+               INTO WS-TRAILER-LINE
+           END-STRING
+           MOVE WS-TRAILER-LINE TO RPT-LINE
+           WRITE RPT-LINE
+           ADD 1 TO WS-LINE-COUNT
+           DISPLAY WS-TRAILER-LINE
+           MOVE SPACES TO WS-TRAILER-LINE
+           STRING "  Iterations    : " DELIMITED BY SIZE
+               WS-ITERATION-COUNT DELIMITED BY SIZE
+               INTO WS-TRAILER-LINE
+           END-STRING
+           MOVE WS-TRAILER-LINE TO RPT-LINE
+           WRITE RPT-LINE
+           ADD 1 TO WS-LINE-COUNT
+           DISPLAY WS-TRAILER-LINE
+           IF WS-ITERATION-COUNT > 0
+               MOVE SPACES TO WS-TRAILER-LINE
+               STRING "  Highest value : " DELIMITED BY SIZE
+                   WS-HIGH-CONTADOR DELIMITED BY SIZE
+                   INTO WS-TRAILER-LINE
+               END-STRING
+               MOVE WS-TRAILER-LINE TO RPT-LINE
+               WRITE RPT-LINE
+               ADD 1 TO WS-LINE-COUNT
+               DISPLAY WS-TRAILER-LINE
+               MOVE SPACES TO WS-TRAILER-LINE
+               STRING "  Lowest value  : " DELIMITED BY SIZE
+                   WS-LOW-CONTADOR DELIMITED BY SIZE
+                   INTO WS-TRAILER-LINE
+               END-STRING
+               MOVE WS-TRAILER-LINE TO RPT-LINE
+               WRITE RPT-LINE
+               ADD 1 TO WS-LINE-COUNT
+               DISPLAY WS-TRAILER-LINE
+           ELSE
+               MOVE SPACES TO WS-TRAILER-LINE
+               STRING "  No iterations processed - check start/end "
+                   "range" DELIMITED BY SIZE
+                   INTO WS-TRAILER-LINE
+               END-STRING
+               MOVE WS-TRAILER-LINE TO RPT-LINE
+               WRITE RPT-LINE
+               ADD 1 TO WS-LINE-COUNT
+               DISPLAY WS-TRAILER-LINE
+           END-IF.
+
+       FINALIZE-RUN.
+           PERFORM WRITE-TRAILER
+           PERFORM WRITE-AUDIT-END
+           CLOSE HELLO-RPT
+           CLOSE COUNT-DATA-FILE
+           CLOSE AUDIT-LOG-FILE
+           IF NOT ABORT-RUN
+               DELETE FILE CHECKPOINT-FILE
+           END-IF.
